@@ -0,0 +1,30 @@
+000100******************************************************************
+000200*    BERNREC.CPY
+000300*
+000400*    SHARED INTERFACE RECORD FOR THE BERNOULLI NUMBER TABLE
+000500*    OUTPUT FILE.  BERNOULLI WRITES ONE OF THESE PER (N,M) PAIR;
+000600*    ANY DOWNSTREAM JOB (E.G. A EULER-MACLAURIN SUMMATION) READS
+000700*    THEM BACK WITH A STRAIGHT COPY INSTEAD OF RE-DERIVING THE
+000800*    RECURSION ITSELF.  BERN-N-CONTEXT ONLY MEANS "THE ORDER OF
+000810*    THE TABLE THIS CAME FROM" WHEN BERN-SOURCE-TABLE IS ON; FOR
+000820*    A SINGLE-VALUE LOOKUP (BERN-SOURCE-LOOKUP) THERE IS NO
+000830*    ENCLOSING TABLE AND BERN-N-CONTEXT IS ZERO.
+000900*
+001000*    MODIFICATION HISTORY
+001100*    DATE       INIT  DESCRIPTION
+001200*    2026-08-09 SVK   ORIGINAL COPYBOOK.
+001250*    2026-08-09 SVK   ADDED BERN-SOURCE SO A LOOKUP-DERIVED
+001260*                     RECORD (WHERE BERN-N-CONTEXT WOULD OTHER-
+001270*                     WISE JUST ECHO BERN-M) CAN BE TOLD APART
+001280*                     FROM ONE WRITTEN BY A REAL TABLE BUILD.
+001300******************************************************************
+001400 01  BERN-RECORD.
+001500     05  BERN-N-CONTEXT              PIC 9(03).
+001600     05  BERN-M                      PIC 9(03).
+001700     05  BERN-SIGN                   PIC X(01).
+001800         88  BERN-VALUE-POSITIVE         VALUE '+'.
+001900         88  BERN-VALUE-NEGATIVE         VALUE '-'.
+002000     05  BERN-VALUE                  PIC 9(05)V9(05).
+002100     05  BERN-SOURCE                 PIC X(01).
+002200         88  BERN-SOURCE-TABLE           VALUE 'T'.
+002300         88  BERN-SOURCE-LOOKUP          VALUE 'L'.
