@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*    BERNAUD.CPY
+000300*
+000400*    AUDIT TRAIL RECORD FOR THE BERNOULLI TABLE GENERATOR.  ONE
+000500*    RECORD IS APPENDED PER CONTROL CARD PROCESSED SO THERE IS A
+000600*    TRACEABLE HISTORY OF WHICH OPERATOR REQUESTED WHICH TABLE,
+000700*    WHEN, AND WHETHER THE RECONCILIATION CHECK PASSED.
+000800*
+000900*    MODIFICATION HISTORY
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-09 SVK   ORIGINAL COPYBOOK.
+001200******************************************************************
+001300 01  BERN-AUDIT-RECORD.
+001400     05  AUD-RUN-DATE                PIC 9(08).
+001500     05  AUD-RUN-TIME                PIC 9(08).
+001600     05  AUD-OPERATOR-ID             PIC X(08).
+001700     05  AUD-MODE                    PIC X(06).
+001800     05  AUD-N                       PIC 9(03).
+001900     05  AUD-TARGET-M                PIC 9(03).
+002000     05  AUD-STATUS                  PIC X(04).
+002100         88  AUD-STATUS-PASS             VALUE 'PASS'.
+002200         88  AUD-STATUS-FAIL             VALUE 'FAIL'.
