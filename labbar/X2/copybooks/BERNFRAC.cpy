@@ -0,0 +1,30 @@
+000100******************************************************************
+000200*    BERNFRAC.CPY
+000300*
+000400*    EXACT-FRACTION COMPANION TO BERNREC.CPY.  BERNOULLI NUMBERS
+000500*    ARE EXACT RATIONALS; THIS RECORD CARRIES THE REDUCED
+000600*    NUMERATOR/DENOMINATOR PAIR FOR CONSUMERS THAT CANNOT
+000700*    TOLERATE THE ROUNDING IN THE DECIMAL BERN-RECORD.  BFRC-
+000710*    N-CONTEXT ONLY MEANS "THE ORDER OF THE TABLE THIS CAME
+000720*    FROM" WHEN BFRC-SOURCE-TABLE IS ON; FOR A SINGLE-VALUE
+000730*    LOOKUP (BFRC-SOURCE-LOOKUP) THERE IS NO ENCLOSING TABLE AND
+000740*    BFRC-N-CONTEXT IS ZERO.
+000800*
+000900*    MODIFICATION HISTORY
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-09 SVK   ORIGINAL COPYBOOK.
+001150*    2026-08-09 SVK   ADDED BFRC-SOURCE, THE SAME BERN-SOURCE
+001160*                     ADDITION AS BERNREC.CPY, FOR THE SAME
+001170*                     REASON.
+001200******************************************************************
+001300 01  BERN-FRAC-RECORD.
+001400     05  BFRC-N-CONTEXT              PIC 9(03).
+001500     05  BFRC-M                      PIC 9(03).
+001600     05  BFRC-SIGN                   PIC X(01).
+001700         88  BFRC-VALUE-POSITIVE         VALUE '+'.
+001800         88  BFRC-VALUE-NEGATIVE         VALUE '-'.
+001900     05  BFRC-NUMERATOR              PIC 9(18).
+002000     05  BFRC-DENOMINATOR            PIC 9(18).
+002100     05  BFRC-SOURCE                 PIC X(01).
+002200         88  BFRC-SOURCE-TABLE           VALUE 'T'.
+002300         88  BFRC-SOURCE-LOOKUP          VALUE 'L'.
