@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*    BERNCTL.CPY
+000300*
+000400*    CONTROL-CARD (PARAMETER) RECORD FOR THE BERNOULLI TABLE
+000500*    GENERATOR.  ONE RECORD PER REQUESTED RUN.  A JOB MAY STACK
+000600*    ANY NUMBER OF THESE RECORDS TO PROCESS A BATCH OF ORDERS
+000700*    IN A SINGLE EXECUTION.
+000800*
+000900*    MODIFICATION HISTORY
+001000*    DATE       INIT  DESCRIPTION
+001100*    2026-08-09 SVK   ORIGINAL COPYBOOK.
+001200******************************************************************
+001300 01  BERN-CONTROL-RECORD.
+001400     05  CC-MODE                     PIC X(06).
+001500         88  CC-MODE-TABLE               VALUE 'TABLE '.
+001600         88  CC-MODE-LOOKUP              VALUE 'LOOKUP'.
+001700     05  CC-N                        PIC 9(03).
+001800     05  CC-TARGET-M                 PIC 9(03).
+001900     05  CC-FRACTION-SW              PIC X(01).
+002000         88  CC-FRACTION-REQUESTED       VALUE 'Y'.
+002100         88  CC-FRACTION-NOT-REQUESTED  VALUE 'N'.
+002200     05  CC-OPERATOR-ID              PIC X(08).
