@@ -0,0 +1,35 @@
+000100******************************************************************
+000200*    BERNCKPT.CPY
+000300*
+000400*    RESTART/CHECKPOINT RECORD FOR THE BERNOULLI TABLE BUILDER.
+000500*    WRITTEN PERIODICALLY WHILE A TABLE IS BEING BUILT SO A LONG
+000600*    RUN CAN PICK UP FROM THE LAST COMPLETED M INSTEAD OF
+000700*    RECOMPUTING B-ITEM(1) THROUGH B-ITEM(M) FROM SCRATCH.
+000800*    THE OCCURS BOUND MATCHES WS-B-TABLE'S WS-B-ITEM OCCURS 61
+000810*    IN THE MAIN PROGRAM, NOT WS-MAX-N (THE LARGEST N THE JOB
+000820*    WILL ACCEPT ON A CONTROL CARD).
+000850*    EACH ENTRY CARRIES ITS SIGN SEPARATELY FROM ITS UNSIGNED
+000860*    MAGNITUDE, THE SAME CONVENTION AS BERN-RECORD/BERN-FRAC-RECORD,
+000870*    SO A NEGATIVE ENTRY IS NEVER STORED AS A SIGNED ZONED-DECIMAL
+000880*    OVERPUNCH BYTE INSIDE THIS LINE SEQUENTIAL RECORD.
+000900*
+001000*    MODIFICATION HISTORY
+001100*    DATE       INIT  DESCRIPTION
+001200*    2026-08-09 SVK   ORIGINAL COPYBOOK.
+001250*    2026-08-09 SVK   CKPT-B-ITEM SPLIT INTO AN UNSIGNED MAGNITUDE
+001260*                     PLUS A PARALLEL CKPT-SIGN, MATCHING THE
+001270*                     SIGN-FLAG CONVENTION USED BY BERN-RECORD AND
+001280*                     BERN-FRAC-RECORD.
+001290*    2026-08-09 SVK   CORRECTED THE OCCURS-BOUND COMMENT ABOVE TO
+001295*                     NAME WS-B-TABLE'S WS-B-ITEM, NOT A
+001296*                     NONEXISTENT BERN-MAX-N ITEM.
+001300******************************************************************
+001400 01  BERN-CHECKPOINT-RECORD.
+001500     05  CKPT-N                      PIC 9(03).
+001600     05  CKPT-LAST-M                 PIC 9(03).
+001700     05  CKPT-B-ITEM-TABLE.
+001800         10  CKPT-B-ITEM-ENTRY       OCCURS 61 TIMES.
+001810             15  CKPT-SIGN           PIC X(01).
+001820                 88  CKPT-VALUE-POSITIVE VALUE '+'.
+001830                 88  CKPT-VALUE-NEGATIVE VALUE '-'.
+001840             15  CKPT-B-ITEM         PIC 9(05)V9(05).
