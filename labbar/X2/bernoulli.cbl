@@ -1,39 +1,1036 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. bernoulli.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 k    PIC 9(2). 
-       01 n    PIC 9(2) VALUE 9.
-       01 m    PIC 9(2). 
-       01 i    PIC 9(2).
-       
-       01 r    PIC S9(5)V9(5) VALUE 1.
-       01 temp PIC S9(5)V9(5).
-       
-       01 b.
-           05 B-item PIC S9(5)V9(5) OCCURS 10 TIMES INDEXED BY idx. 
-       
-       PROCEDURE DIVISION.
-           PERFORM bernoulli
-           STOP RUN.
-       
-       bernoulli.
-           MOVE 1 TO B-item(1)  *> B_0 = 1
-           DISPLAY "B(0) = " B-item(1)
-           PERFORM VARYING m FROM 1 BY 1 UNTIL m > n
-               MOVE 0 TO temp  *> Använd en temporär variabel för summering
-               PERFORM VARYING k FROM 0 BY 1 UNTIL k = m
-                   PERFORM binom
-                   COMPUTE temp = temp + r * B-item(k + 1)
-               END-PERFORM
-               COMPUTE B-item(m + 1) = -temp / (m + 1)
-               DISPLAY "B(" m ") = " B-item(m + 1)
-           END-PERFORM.
-       
-       binom.
-           MOVE 1 TO r
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > k
-               COMPUTE r = r * (m + 1 - i + 1) / i *> 1-indexerat så m+1
-           END-PERFORM
-           EXIT.
+000100******************************************************************
+000200*    PROGRAM-ID.  BERNOULLI
+000300*
+000400*    AUTHOR.      S. VIKSTROM, ACTUARIAL SYSTEMS
+000500*    INSTALLATION. RESERVE/VALUATION BATCH
+000600*    DATE-WRITTEN. 2018-03-11
+000700*    DATE-COMPILED.
+000800*
+000900*    BUILDS BERNOULLI NUMBER TABLES B(0) THROUGH B(N) FOR USE BY
+001000*    RESERVE AND VALUATION STUDIES.  N AND THE PROCESSING MODE
+001100*    ARE SUPPLIED ON A CONTROL-CARD FILE SO THE ORDER OF THE
+001200*    TABLE CAN BE CHANGED WITHOUT A RECOMPILE.  A JOB MAY STACK
+001300*    ANY NUMBER OF CONTROL CARDS TO BUILD SEVERAL TABLES, OR TO
+001400*    LOOK UP A SINGLE B(M), IN ONE EXECUTION.
+001500*
+001600*    MODIFICATION HISTORY
+001700*    DATE       INIT  DESCRIPTION
+001800*    2026-08-09 SVK   N NO LONGER HARDCODED - READ FROM CONTROL
+001900*                     CARD (BERNCTL).  TABLE WRITTEN TO BERNOUT
+002000*                     USING THE SHARED BERN-RECORD LAYOUT.
+002100*    2026-08-09 SVK   ADDED RECONCILIATION AGAINST KNOWN SMALL
+002200*                     BERNOULLI NUMBERS; RUN IS FLAGGED AND THE
+002300*                     TABLE FOR THAT N IS NOT PUBLISHED IF IT
+002400*                     DOES NOT RECONCILE.
+002500*    2026-08-09 SVK   BINOMIAL COEFFICIENTS ARE NOW PRECOMPUTED
+002600*                     ONCE PER TABLE (PASCAL'S TRIANGLE) INSTEAD
+002700*                     OF BEING REBUILT INSIDE EVERY K ITERATION.
+002800*    2026-08-09 SVK   ADDED CHECKPOINT/RESTART (BERNCKPT) SO A
+002900*                     LARGE TABLE BUILD CAN RESUME FROM THE LAST
+003000*                     COMPLETED M INSTEAD OF STARTING OVER.
+003100*    2026-08-09 SVK   CONTROL-CARD FILE MAY NOW STACK MULTIPLE
+003200*                     REQUESTS SO ONE EXECUTION CAN PRODUCE
+003300*                     SEVERAL TABLES.
+003400*    2026-08-09 SVK   ADDED EXACT-FRACTION OUTPUT (BERNFRC, VIA
+003500*                     BERNFRAC) ALONGSIDE THE DECIMAL TABLE.
+003600*    2026-08-09 SVK   ADDED RUN AUDIT TRAIL (BERNAUDT).
+003700*    2026-08-09 SVK   ADDED SINGLE-VALUE LOOKUP MODE - CHECKS
+003800*                     THE PUBLISHED TABLE FIRST AND ONLY RUNS
+003900*                     THE RECURSION UP TO THE TARGET M IF THE
+004000*                     VALUE HAS NOT ALREADY BEEN PUBLISHED.
+004100******************************************************************
+004200 IDENTIFICATION DIVISION.
+004300 PROGRAM-ID. BERNOULLI.
+004400
+004500 ENVIRONMENT DIVISION.
+004600 CONFIGURATION SECTION.
+004700 SOURCE-COMPUTER. IBM-370.
+004800 OBJECT-COMPUTER. IBM-370.
+004900
+005000 INPUT-OUTPUT SECTION.
+005100 FILE-CONTROL.
+005200     SELECT PARM-FILE
+005300         ASSIGN TO "PARMIN"
+005400         ORGANIZATION IS LINE SEQUENTIAL
+005500         FILE STATUS IS WS-PARM-STATUS.
+005600
+005700     SELECT BERN-OUT-FILE
+005800         ASSIGN TO "BERNOUT"
+005900         ORGANIZATION IS LINE SEQUENTIAL
+006000         FILE STATUS IS WS-OUT-STATUS.
+006100
+006200     SELECT BERN-FRAC-FILE
+006300         ASSIGN TO "BERNFRC"
+006400         ORGANIZATION IS LINE SEQUENTIAL
+006500         FILE STATUS IS WS-FRAC-STATUS.
+006600
+006700     SELECT CHECKPOINT-FILE
+006800         ASSIGN TO "BERNCKPT"
+006900         ORGANIZATION IS LINE SEQUENTIAL
+007000         FILE STATUS IS WS-CKPT-STATUS.
+007100
+007200     SELECT AUDIT-FILE
+007300         ASSIGN TO "BERNAUDT"
+007400         ORGANIZATION IS LINE SEQUENTIAL
+007500         FILE STATUS IS WS-AUDIT-STATUS.
+007600
+007700 DATA DIVISION.
+007800 FILE SECTION.
+007900 FD  PARM-FILE.
+008000     COPY BERNCTL.
+008100
+008200 FD  BERN-OUT-FILE.
+008300     COPY BERNREC.
+008400
+008500 FD  BERN-FRAC-FILE.
+008600     COPY BERNFRAC.
+008700
+008800 FD  CHECKPOINT-FILE.
+008900     COPY BERNCKPT.
+009000
+009100 FD  AUDIT-FILE.
+009200     COPY BERNAUD.
+009300
+009400 WORKING-STORAGE SECTION.
+009500******************************************************************
+009510*    TABLE-SIZE LIMITS.  WS-B-ITEM IS PIC S9(05)V9(05), SO IT CAN
+009520*    HOLD |B(M)| UP TO 99999.99999.  |B(26)| ALREADY EXCEEDS THAT
+009530*    (B(26) = 8553103/6 =~ 1425517.17), SO WS-MAX-N IS SET TO THE
+009540*    LARGEST M FOR WHICH EVERY B(0)..B(M) STILL FITS THE DECIMAL
+009550*    PIC - NOT TO WHATEVER SIZE WS-B-TABLE HAPPENS TO BE OCCURS
+009560*    FOR.  THE COMPUTE IN 3110 STILL TRAPS AN OVERFLOW WITH ON
+009570*    SIZE ERROR RATHER THAN LETTING IT ABEND, BUT THAT IS A BACKSTOP
+009580*    FOR THE CHECK HERE, NOT A SUBSTITUTE FOR IT.
+009900******************************************************************
+010000 77  WS-MAX-N                   PIC 9(03) VALUE 025.
+010100 77  WS-CKPT-INTERVAL            PIC 9(03) VALUE 005.
+010200
+010300 01  WS-FILE-STATUSES.
+010400     05  WS-PARM-STATUS          PIC X(02) VALUE SPACES.
+010500     05  WS-OUT-STATUS           PIC X(02) VALUE SPACES.
+010600     05  WS-FRAC-STATUS          PIC X(02) VALUE SPACES.
+010700     05  WS-CKPT-STATUS          PIC X(02) VALUE SPACES.
+010800     05  WS-AUDIT-STATUS         PIC X(02) VALUE SPACES.
+010900
+011000 01  WS-SWITCHES.
+011100     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+011200         88  WS-EOF                  VALUE 'Y'.
+011300     05  WS-ARCHIVE-EOF-SW       PIC X(01) VALUE 'N'.
+011400         88  WS-ARCHIVE-EOF          VALUE 'Y'.
+011500     05  WS-RECONCILE-SW         PIC X(01) VALUE 'Y'.
+011600         88  WS-RECONCILE-PASSED     VALUE 'Y'.
+011700         88  WS-RECONCILE-FAILED     VALUE 'N'.
+011800     05  WS-CKPT-FOUND-SW        PIC X(01) VALUE 'N'.
+011900         88  WS-CKPT-FOUND           VALUE 'Y'.
+012200     05  WS-LOOKUP-FOUND-SW      PIC X(01) VALUE 'N'.
+012300         88  WS-LOOKUP-FOUND         VALUE 'Y'.
+012310     05  WS-JOB-STATUS-SW        PIC X(01) VALUE 'N'.
+012320         88  WS-JOB-HAD-FAILURE     VALUE 'Y'.
+012330     05  WS-CKPT-ALLOWED-SW      PIC X(01) VALUE 'Y'.
+012340         88  WS-CKPT-ALLOWED        VALUE 'Y'.
+012350     05  WS-FRAC-FOUND-SW        PIC X(01) VALUE 'N'.
+012360         88  WS-FRAC-FOUND          VALUE 'Y'.
+012370     05  WS-RECORD-SOURCE-SW     PIC X(01) VALUE 'T'.
+012380         88  WS-RECORD-FROM-TABLE   VALUE 'T'.
+012390         88  WS-RECORD-FROM-LOOKUP  VALUE 'L'.
+012400
+012500 01  WS-WORK-FIELDS.
+012600     05  WS-K                    PIC 9(03).
+012700     05  WS-M                    PIC 9(03).
+012800     05  WS-I                    PIC 9(03).
+012900     05  WS-N                    PIC 9(03).
+013000     05  WS-BUILD-LIMIT          PIC 9(03).
+013100     05  WS-START-M              PIC 9(03).
+013200     05  WS-CKPT-REM             PIC 9(03).
+013300     05  WS-CKPT-QUOT            PIC 9(03).
+013400     05  WS-BINOM-N-IDX          PIC 9(03).
+013500     05  WS-BINOM-K-IDX          PIC 9(03).
+013600     05  WS-REF-SUB              PIC 9(02).
+013700     05  WS-R                    PIC S9(18) COMP-3.
+013750     05  WS-DIVISOR              PIC 9(03).
+013800     05  WS-TEMP                 PIC S9(18)V9(05) COMP-3.
+013900     05  WS-RESULT-VALUE         PIC S9(05)V9(05).
+014000     05  WS-CUR-DATE             PIC 9(08).
+014100     05  WS-CUR-TIME             PIC 9(08).
+014200
+014300 01  WS-FRACTION-WORK-FIELDS.
+014400     05  WS-SUM-NUM              PIC S9(18) COMP-3.
+014500     05  WS-SUM-DEN              PIC S9(18) COMP-3.
+014600     05  WS-TERM-NUM             PIC S9(18) COMP-3.
+014700     05  WS-TERM-DEN             PIC S9(18) COMP-3.
+014800     05  WS-NEW-NUM              PIC S9(18) COMP-3.
+014900     05  WS-NEW-DEN              PIC S9(18) COMP-3.
+015000     05  WS-GCD-A                PIC S9(18) COMP-3.
+015100     05  WS-GCD-B                PIC S9(18) COMP-3.
+015200     05  WS-GCD-X                PIC S9(18) COMP-3.
+015300     05  WS-GCD-Y                PIC S9(18) COMP-3.
+015400     05  WS-GCD-Q                PIC S9(18) COMP-3.
+015500     05  WS-GCD-R                PIC S9(18) COMP-3.
+015600     05  WS-GCD-RESULT           PIC S9(18) COMP-3.
+015700
+015800******************************************************************
+015900*    RECONCILIATION REFERENCE TABLE - KNOWN SMALL BERNOULLI
+016000*    NUMBERS, LOADED VIA REDEFINES OF LITERAL VALUES.
+016100******************************************************************
+016200 01  WS-REFERENCE-DATA.
+016300     05  FILLER PIC X(14) VALUE '000+0000100000'.
+016400     05  FILLER PIC X(14) VALUE '001-0000050000'.
+016500     05  FILLER PIC X(14) VALUE '002+0000016667'.
+016600     05  FILLER PIC X(14) VALUE '003+0000000000'.
+016700     05  FILLER PIC X(14) VALUE '004-0000003333'.
+016800     05  FILLER PIC X(14) VALUE '005+0000000000'.
+016900     05  FILLER PIC X(14) VALUE '006+0000002381'.
+017000     05  FILLER PIC X(14) VALUE '007+0000000000'.
+017100     05  FILLER PIC X(14) VALUE '008-0000003333'.
+017200
+017300 01  WS-REFERENCE-TABLE REDEFINES WS-REFERENCE-DATA.
+017400     05  WS-REF-ENTRY OCCURS 9 TIMES.
+017500         10  WS-REF-M            PIC 9(03).
+017600         10  WS-REF-SIGN         PIC X(01).
+017700         10  WS-REF-VALUE-DIGITS PIC 9(05)V9(05).
+017800
+017900 77  WS-REF-COUNT                PIC 9(02) VALUE 09.
+018000 77  WS-REF-SIGNED-VALUE         PIC S9(05)V9(05).
+018100 77  WS-COMPUTED-SIGNED-VALUE    PIC S9(05)V9(05).
+018200 77  WS-DIFF                     PIC S9(05)V9(05).
+018300 77  WS-TOLERANCE                PIC S9(05)V9(05) VALUE 0.00100.
+018320
+018330******************************************************************
+018340*    EXACT-FRACTION COMPANION TO WS-REFERENCE-TABLE ABOVE, SAME
+018350*    NINE M's, CARRYING THE UNSIGNED NUMERATOR/DENOMINATOR MAGNI-
+018360*    TUDE FOR EACH ONE.  THE SIGN IS THE SAME WS-REF-SIGN ALREADY
+018370*    KEYED BY WS-REF-SUB, SINCE A REFERENCE VALUE'S DECIMAL AND
+018380*    EXACT FORMS ALWAYS AGREE IN SIGN.
+018390******************************************************************
+018400 01  WS-FRAC-REFERENCE-DATA.
+018410     05  FILLER PIC X(18) VALUE '000000001000000001'.
+018420     05  FILLER PIC X(18) VALUE '000000001000000002'.
+018430     05  FILLER PIC X(18) VALUE '000000001000000006'.
+018440     05  FILLER PIC X(18) VALUE '000000000000000001'.
+018450     05  FILLER PIC X(18) VALUE '000000001000000030'.
+018460     05  FILLER PIC X(18) VALUE '000000000000000001'.
+018470     05  FILLER PIC X(18) VALUE '000000001000000042'.
+018480     05  FILLER PIC X(18) VALUE '000000000000000001'.
+018490     05  FILLER PIC X(18) VALUE '000000001000000030'.
+018500
+018510 01  WS-FRAC-REFERENCE-TABLE REDEFINES WS-FRAC-REFERENCE-DATA.
+018520     05  WS-FREF-ENTRY OCCURS 9 TIMES.
+018530         10  WS-FREF-NUM-DIGITS  PIC 9(09).
+018540         10  WS-FREF-DEN-DIGITS  PIC 9(09).
+018550
+018560 77  WS-FRAC-EXPECTED-NUM        PIC S9(18) COMP-3.
+018570 77  WS-FRAC-EXPECTED-DEN        PIC S9(18) COMP-3.
+018580
+018600******************************************************************
+018700*    WORKING TABLES - B-ITEM (DECIMAL), FRACTION PAIR AND THE
+018750*    PRECOMPUTED PASCAL'S-TRIANGLE BINOMIAL COEFFICIENTS.
+018800******************************************************************
+018900 01  WS-B-TABLE.
+019000     05  WS-B-ITEM PIC S9(05)V9(05) OCCURS 61 TIMES.
+019100
+019200 01  WS-FRAC-TABLE.
+019300     05  WS-FRAC-ENTRY OCCURS 61 TIMES.
+019400         10  WS-FRAC-NUM         PIC S9(18) COMP-3.
+019500         10  WS-FRAC-DEN         PIC S9(18) COMP-3.
+019600
+019700 01  WS-BINOM-TABLE.
+019800     05  WS-BINOM-ROW OCCURS 62 TIMES.
+019900         10  WS-BINOM-COL        PIC S9(18) COMP-3 OCCURS 62 TIMES.
+020000
+020100 PROCEDURE DIVISION.
+020200
+020300******************************************************************
+020400*    0000-MAIN-CONTROL
+020500******************************************************************
+020600 0000-MAIN-CONTROL.
+020700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+020800     PERFORM 2000-PROCESS-CONTROL-CARD THRU 2000-EXIT
+020900         UNTIL WS-EOF
+021000     PERFORM 8000-TERMINATE THRU 8000-EXIT
+021100     STOP RUN.
+021200
+021300******************************************************************
+021400*    1000-INITIALIZE - OPEN THE CONTROL-CARD AND AUDIT FILES AND
+021500*    PRIME THE FIRST CONTROL CARD.
+021600******************************************************************
+021700 1000-INITIALIZE.
+021800     OPEN INPUT PARM-FILE
+021810     IF WS-PARM-STATUS NOT = '00'
+021820         DISPLAY 'BERN0012E CANNOT OPEN PARM-FILE, STATUS='
+021830             WS-PARM-STATUS
+021835         SET WS-JOB-HAD-FAILURE TO TRUE
+021840         SET WS-EOF TO TRUE
+021850     ELSE
+021900         PERFORM 1100-OPEN-AUDIT-FILE THRU 1100-EXIT
+022000         PERFORM 2100-READ-CONTROL-CARD THRU 2100-EXIT
+022050     END-IF.
+022100 1000-EXIT.
+022200     EXIT.
+022300
+022400 1100-OPEN-AUDIT-FILE.
+022500     OPEN EXTEND AUDIT-FILE
+022600     IF WS-AUDIT-STATUS = '35'
+022700         OPEN OUTPUT AUDIT-FILE
+022800         CLOSE AUDIT-FILE
+022900         OPEN EXTEND AUDIT-FILE
+023000     END-IF.
+023100 1100-EXIT.
+023200     EXIT.
+023300
+023400******************************************************************
+023500*    2000-PROCESS-CONTROL-CARD - DISPATCH ONE CONTROL CARD TO
+023600*    TABLE-BUILD OR SINGLE-VALUE LOOKUP, THEN AUDIT IT.
+023700******************************************************************
+023800 2000-PROCESS-CONTROL-CARD.
+023900     SET WS-RECONCILE-PASSED TO TRUE
+024100     MOVE 'N' TO WS-LOOKUP-FOUND-SW
+024200     EVALUATE TRUE
+024300         WHEN CC-MODE-TABLE
+024400             PERFORM 3000-BUILD-TABLE THRU 3000-EXIT
+024500         WHEN CC-MODE-LOOKUP
+024600             PERFORM 6000-LOOKUP-SINGLE THRU 6000-EXIT
+024700         WHEN OTHER
+024800             DISPLAY 'BERN0007E UNRECOGNIZED CONTROL CARD MODE '
+024900                 CC-MODE
+025000             SET WS-RECONCILE-FAILED TO TRUE
+025100     END-EVALUATE
+025200     PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+025300     PERFORM 2100-READ-CONTROL-CARD THRU 2100-EXIT.
+025400 2000-EXIT.
+025500     EXIT.
+025600
+025700 2100-READ-CONTROL-CARD.
+025800     READ PARM-FILE
+025900         AT END
+026000             SET WS-EOF TO TRUE
+026100     END-READ.
+026200 2100-EXIT.
+026300     EXIT.
+026400
+026500******************************************************************
+026600*    3000-BUILD-TABLE - BUILD B(0) THROUGH B(N) FOR THE N ON THE
+026700*    CURRENT CONTROL CARD, RECONCILE IT, AND PUBLISH IT TO
+026800*    BERNOUT (AND BERNFRC WHEN THE FRACTION SWITCH IS ON).
+026900******************************************************************
+027000 3000-BUILD-TABLE.
+027050     MOVE 'Y' TO WS-CKPT-ALLOWED-SW
+027100     MOVE CC-N TO WS-N
+027200     IF WS-N > WS-MAX-N
+027300         DISPLAY 'BERN0003E REQUESTED N ' CC-N
+027400             ' EXCEEDS MAXIMUM ' WS-MAX-N
+027500         SET WS-RECONCILE-FAILED TO TRUE
+027600     ELSE
+027700         MOVE WS-N TO WS-BUILD-LIMIT
+027800         MOVE 1 TO WS-START-M
+027900         MOVE 'N' TO WS-CKPT-FOUND-SW
+028000         PERFORM 3100-OPEN-OUTPUT-FILES THRU 3100-EXIT
+029000         PERFORM 3200-PRECOMPUTE-BINOM THRU 3200-EXIT
+029100         IF NOT CC-FRACTION-REQUESTED
+029200             PERFORM 3400-CHECKPOINT-RESTORE THRU 3400-EXIT
+029300         END-IF
+029400         IF NOT WS-CKPT-FOUND
+029500             MOVE 1 TO WS-B-ITEM(1)
+029600             IF CC-FRACTION-REQUESTED
+029700                 MOVE 1 TO WS-FRAC-NUM(1)
+029800                 MOVE 1 TO WS-FRAC-DEN(1)
+029900             END-IF
+030000             DISPLAY 'B(0) = ' WS-B-ITEM(1)
+030100         END-IF
+030200         IF WS-START-M <= WS-BUILD-LIMIT
+030300             PERFORM 3110-COMPUTE-B-ITEM THRU 3110-EXIT
+030400                 VARYING WS-M FROM WS-START-M BY 1
+030500                 UNTIL WS-M > WS-BUILD-LIMIT
+030600         END-IF
+030700         PERFORM 3500-RECONCILE THRU 3500-EXIT
+030800         IF WS-RECONCILE-PASSED
+030900             PERFORM 3600-WRITE-TABLE-OUTPUT THRU 3600-EXIT
+030950             IF NOT CC-FRACTION-REQUESTED
+031000                 PERFORM 3900-CHECKPOINT-COMPLETE THRU 3900-EXIT
+031050             END-IF
+031100         ELSE
+031200             DISPLAY 'BERN0006E TABLE FOR N=' WS-N
+031300                 ' NOT PUBLISHED - RECONCILIATION FAILED'
+031400         END-IF
+031500         PERFORM 3150-CLOSE-OUTPUT-FILES THRU 3150-EXIT
+031600     END-IF.
+031700 3000-EXIT.
+031800     EXIT.
+031900
+032000******************************************************************
+032100*    3100/3150 - OPEN AND CLOSE THE PUBLISHED OUTPUT DATASETS.
+032200*    EXTEND IS USED SO SUCCESSIVE RUNS ACCUMULATE AN ARCHIVE OF
+032300*    EVERY TABLE EVER PUBLISHED; IF THE DATASET DOES NOT YET
+032400*    EXIST IT IS CREATED FIRST.
+032500******************************************************************
+032600 3100-OPEN-OUTPUT-FILES.
+032700     OPEN EXTEND BERN-OUT-FILE
+032800     IF WS-OUT-STATUS = '35'
+032900         OPEN OUTPUT BERN-OUT-FILE
+033000         CLOSE BERN-OUT-FILE
+033100         OPEN EXTEND BERN-OUT-FILE
+033200     END-IF
+033300     IF CC-FRACTION-REQUESTED
+033400         OPEN EXTEND BERN-FRAC-FILE
+033500         IF WS-FRAC-STATUS = '35'
+033600             OPEN OUTPUT BERN-FRAC-FILE
+033700             CLOSE BERN-FRAC-FILE
+033800             OPEN EXTEND BERN-FRAC-FILE
+033900         END-IF
+034000     END-IF.
+034100 3100-EXIT.
+034200     EXIT.
+034300
+034400 3150-CLOSE-OUTPUT-FILES.
+034500     CLOSE BERN-OUT-FILE
+034600     IF CC-FRACTION-REQUESTED
+034700         CLOSE BERN-FRAC-FILE
+034800     END-IF.
+034900 3150-EXIT.
+035000     EXIT.
+035100
+035200******************************************************************
+035300*    3110/3120 - COMPUTE ONE B-ITEM FROM THE RECURSIVE SUM, USING
+035400*    THE PRECOMPUTED BINOMIAL TABLE, WITH THE DECIMAL SIZE-ERROR
+035500*    TRAP AND THE EXACT-FRACTION ACCUMULATION RUNNING ALONGSIDE
+035600*    IT IN THE SAME K LOOP.  EITHER OVERFLOW FAILS RECONCILIATION
+035700*    AND SUPPRESSES PUBLISHING - SEE 3500-RECONCILE.
+035800******************************************************************
+035900 3110-COMPUTE-B-ITEM.
+036000     MOVE 0 TO WS-TEMP
+036100     MOVE 0 TO WS-SUM-NUM
+036200     MOVE 1 TO WS-SUM-DEN
+036300     PERFORM 3120-ACCUMULATE-TERM THRU 3120-EXIT
+036400         VARYING WS-K FROM 0 BY 1 UNTIL WS-K = WS-M
+036450     COMPUTE WS-DIVISOR = WS-M + 1
+036500     COMPUTE WS-B-ITEM(WS-M + 1) = -WS-TEMP / WS-DIVISOR
+036600         ON SIZE ERROR
+036800             SET WS-RECONCILE-FAILED TO TRUE
+036900             DISPLAY 'BERN0008E DECIMAL OVERFLOW AT M=' WS-M
+037000     END-COMPUTE
+037100     IF CC-FRACTION-REQUESTED
+037200         PERFORM 3700-FINALIZE-FRACTION-ITEM THRU 3700-EXIT
+037300     END-IF
+037400     DISPLAY 'B(' WS-M ') = ' WS-B-ITEM(WS-M + 1)
+037500     DIVIDE WS-M BY WS-CKPT-INTERVAL
+037600         GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+037700     IF WS-CKPT-REM = 0 AND NOT CC-FRACTION-REQUESTED
+037750             AND WS-CKPT-ALLOWED
+037800         PERFORM 3300-CHECKPOINT-SAVE THRU 3300-EXIT
+037900     END-IF.
+038000 3110-EXIT.
+038100     EXIT.
+038200
+038300 3120-ACCUMULATE-TERM.
+038400     COMPUTE WS-BINOM-N-IDX = WS-M + 2
+038500     COMPUTE WS-BINOM-K-IDX = WS-K + 1
+038600     MOVE WS-BINOM-COL(WS-BINOM-N-IDX, WS-BINOM-K-IDX) TO WS-R
+038700     COMPUTE WS-TEMP = WS-TEMP + WS-R * WS-B-ITEM(WS-K + 1)
+038800         ON SIZE ERROR
+038900             SET WS-RECONCILE-FAILED TO TRUE
+038950             DISPLAY 'BERN0008E OVERFLOW ACCUMULATING TERM AT M='
+038960                 WS-M ' K=' WS-K
+039000     END-COMPUTE
+039100     IF CC-FRACTION-REQUESTED
+039200         PERFORM 3710-ACCUMULATE-FRACTION-TERM THRU 3710-EXIT
+039300     END-IF.
+039400 3120-EXIT.
+039500     EXIT.
+039600
+039700******************************************************************
+039800*    3200/3210/3220 - PRECOMPUTE C(N,K) FOR N=0..WS-BUILD-LIMIT+1
+039900*    ONCE PER TABLE USING A PASCAL'S-TRIANGLE RUNNING TABLE, SO
+040000*    3120-ACCUMULATE-TERM ABOVE NEVER REBUILDS A COEFFICIENT.
+040100*    TABLE SUBSCRIPTS ARE N+1/K+1 SO THE N=0,K=0 CASE IS ROW 1.
+040200******************************************************************
+040300 3200-PRECOMPUTE-BINOM.
+040400     MOVE 1 TO WS-BINOM-COL(1, 1)
+040500     PERFORM 3210-BINOM-ROW THRU 3210-EXIT
+040600         VARYING WS-BINOM-N-IDX FROM 2 BY 1
+040700         UNTIL WS-BINOM-N-IDX > (WS-BUILD-LIMIT + 2).
+040800 3200-EXIT.
+040900     EXIT.
+041000
+041100 3210-BINOM-ROW.
+041200     MOVE 1 TO WS-BINOM-COL(WS-BINOM-N-IDX, 1)
+041300     MOVE 1 TO WS-BINOM-COL(WS-BINOM-N-IDX, WS-BINOM-N-IDX)
+041400     IF WS-BINOM-N-IDX > 2
+041500         PERFORM 3220-BINOM-CELL THRU 3220-EXIT
+041600             VARYING WS-BINOM-K-IDX FROM 2 BY 1
+041700             UNTIL WS-BINOM-K-IDX > (WS-BINOM-N-IDX - 1)
+041800     END-IF.
+041900 3210-EXIT.
+042000     EXIT.
+042100
+042200 3220-BINOM-CELL.
+042300     COMPUTE WS-BINOM-COL(WS-BINOM-N-IDX, WS-BINOM-K-IDX) =
+042400         WS-BINOM-COL(WS-BINOM-N-IDX - 1, WS-BINOM-K-IDX - 1) +
+042500         WS-BINOM-COL(WS-BINOM-N-IDX - 1, WS-BINOM-K-IDX).
+042600 3220-EXIT.
+042700     EXIT.
+042800
+042900******************************************************************
+043000*    3300/3310 - CHECKPOINT SAVE.  WRITTEN EVERY WS-CKPT-INTERVAL
+043100*    COMPLETED M VALUES SO A CANCELLED RUN CAN RESTART CLOSE TO
+043200*    WHERE IT LEFT OFF INSTEAD OF FROM B-ITEM(1).  CHECKPOINT-FILE
+043210*    HOLDS ONE RECORD FOR THE WHOLE JOB, NOT ONE PER CONTROL CARD,
+043220*    SO IN BATCH MODE EACH SAVE OVERWRITES WHATEVER THE PREVIOUS
+043230*    CARD'S CARD LEFT BEHIND - ONLY THE MOST RECENTLY CHECKPOINTED
+043240*    N IS EVER RESUMABLE.  A RERUN THAT ABENDS ON A LATER CARD WILL
+043250*    NOT BE ABLE TO RESUME AN EARLIER CARD'S TABLE FROM WHERE IT
+043260*    LEFT OFF; THAT CARD SILENTLY RECOMPUTES FROM B-ITEM(1) INSTEAD.
+043300******************************************************************
+043400 3300-CHECKPOINT-SAVE.
+043450     MOVE ZEROS TO CKPT-B-ITEM-TABLE
+043500     MOVE WS-N TO CKPT-N
+043600     MOVE WS-M TO CKPT-LAST-M
+043700     PERFORM 3310-COPY-CKPT-ITEM THRU 3310-EXIT
+043800         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > (WS-M + 1)
+043900     OPEN OUTPUT CHECKPOINT-FILE
+044000     WRITE BERN-CHECKPOINT-RECORD
+044050     IF WS-CKPT-STATUS NOT = '00'
+044060         DISPLAY 'BERN0011E CHECKPOINT WRITE FAILED, STATUS='
+044070             WS-CKPT-STATUS
+044080     END-IF
+044100     CLOSE CHECKPOINT-FILE.
+044200 3300-EXIT.
+044300     EXIT.
+044400
+044500 3310-COPY-CKPT-ITEM.
+044610     IF WS-B-ITEM(WS-I) < 0
+044620         SET CKPT-VALUE-NEGATIVE(WS-I) TO TRUE
+044630         COMPUTE CKPT-B-ITEM(WS-I) = 0 - WS-B-ITEM(WS-I)
+044640     ELSE
+044650         SET CKPT-VALUE-POSITIVE(WS-I) TO TRUE
+044660         MOVE WS-B-ITEM(WS-I) TO CKPT-B-ITEM(WS-I)
+044670     END-IF.
+044700 3310-EXIT.
+044800     EXIT.
+044900
+045000******************************************************************
+045100*    3400/3410 - CHECKPOINT RESTORE.  IF A CHECKPOINT EXISTS FOR
+045200*    THIS SAME N, RESUME FROM ITS LAST COMPLETED M; IF IT SHOWS
+045300*    THE TABLE ALREADY COMPLETE, REUSE IT RATHER THAN RECOMPUTE.
+045400*    NOT ATTEMPTED WHEN FRACTIONS ARE REQUESTED SINCE THE
+045500*    CHECKPOINT ONLY CARRIES THE DECIMAL VALUES.  SINCE
+045510*    CHECKPOINT-FILE IS ONE RECORD FOR THE WHOLE JOB (SEE
+045520*    3300-CHECKPOINT-SAVE), CKPT-N MAY BELONG TO A DIFFERENT
+045530*    CARD THAN THIS ONE - THE CKPT-N = WS-N TEST BELOW IS WHAT
+045540*    CATCHES THAT AND FALLS BACK TO A FULL RECOMPUTE.
+045600******************************************************************
+045700 3400-CHECKPOINT-RESTORE.
+045800     OPEN INPUT CHECKPOINT-FILE
+045900     IF WS-CKPT-STATUS = '00'
+046000         READ CHECKPOINT-FILE
+046100             AT END
+046200                 MOVE 'N' TO WS-CKPT-FOUND-SW
+046300             NOT AT END
+046400                 IF CKPT-N = WS-N AND CKPT-LAST-M > 0
+046500                     PERFORM 3410-COPY-BACK-ITEM THRU 3410-EXIT
+046600                         VARYING WS-I FROM 1 BY 1
+046700                         UNTIL WS-I > (CKPT-LAST-M + 1)
+046800                     COMPUTE WS-START-M = CKPT-LAST-M + 1
+046900                     SET WS-CKPT-FOUND TO TRUE
+047000                     DISPLAY 'BERN0004I RESUMING N=' WS-N
+047100                         ' FROM M=' WS-START-M
+047200                 END-IF
+047300         END-READ
+047400         CLOSE CHECKPOINT-FILE
+047500     ELSE
+047600         MOVE 'N' TO WS-CKPT-FOUND-SW
+047700     END-IF.
+047800 3400-EXIT.
+047900     EXIT.
+048000
+048100 3410-COPY-BACK-ITEM.
+048210     IF CKPT-VALUE-NEGATIVE(WS-I)
+048220         COMPUTE WS-B-ITEM(WS-I) = 0 - CKPT-B-ITEM(WS-I)
+048230     ELSE
+048240         MOVE CKPT-B-ITEM(WS-I) TO WS-B-ITEM(WS-I)
+048250     END-IF.
+048300 3410-EXIT.
+048400     EXIT.
+048500
+048600******************************************************************
+048700*    3500/3510/3520 - RECONCILE THE COMPUTED TABLE.  3510 CHECKS
+048800*    THE HANDFUL OF KNOWN SMALL BERNOULLI NUMBERS IN
+048900*    WS-REFERENCE-TABLE; 3520 THEN CHECKS THE ODD-M-IS-ZERO
+048950*    INVARIANT (EVERY B(M) FOR ODD M >= 3 IS EXACTLY ZERO) ACROSS
+048960*    THE WHOLE BUILT RANGE, NOT JUST THE LITERAL TABLE, SO A BAD
+048970*    TABLE PAST B(8) DOES NOT SLIP THROUGH UNCAUGHT.  A MISMATCH
+048980*    BEYOND WS-TOLERANCE IN EITHER CHECK FLAGS THE RUN AND
+048990*    SUPPRESSES PUBLISHING.  WHEN THE CARD ASKED FOR EXACT-
+048991*    FRACTION OUTPUT, WS-B-ITEM IS RECONCILED INSTEAD BY 3515/
+048992*    3525 AGAINST WS-FRAC-NUM/WS-FRAC-DEN, NOT BY 3510/3520
+048993*    AGAINST WS-B-ITEM - THE DECIMAL TABLE IS STILL COMPUTED
+048994*    ALONGSIDE THE FRACTION ONE BUT IS NEVER PUBLISHED IN
+048995*    FRACTION MODE, SO ITS OWN ROUNDING ERROR AT LARGER M IS NOT
+048996*    A REASON TO SUPPRESS AN EXACT RESULT THAT RECONCILES FINE.
+049000******************************************************************
+049100 3500-RECONCILE.
+049110     IF CC-FRACTION-REQUESTED
+049120         PERFORM 3515-CHECK-FRACTION-REFERENCE THRU 3515-EXIT
+049130             VARYING WS-REF-SUB FROM 1 BY 1
+049140             UNTIL WS-REF-SUB > WS-REF-COUNT
+049150         PERFORM 3525-CHECK-FRACTION-ODD-ZERO THRU 3525-EXIT
+049160             VARYING WS-M FROM 3 BY 2
+049170             UNTIL WS-M > WS-BUILD-LIMIT
+049180     ELSE
+049200         PERFORM 3510-CHECK-REFERENCE THRU 3510-EXIT
+049300             VARYING WS-REF-SUB FROM 1 BY 1
+049400             UNTIL WS-REF-SUB > WS-REF-COUNT
+049450         PERFORM 3520-CHECK-ODD-ZERO THRU 3520-EXIT
+049460             VARYING WS-M FROM 3 BY 2
+049470             UNTIL WS-M > WS-BUILD-LIMIT
+049480     END-IF.
+049500 3500-EXIT.
+049600     EXIT.
+049700
+049800 3510-CHECK-REFERENCE.
+049900     IF WS-REF-M(WS-REF-SUB) <= WS-BUILD-LIMIT
+050000         IF WS-REF-SIGN(WS-REF-SUB) = '-'
+050100             COMPUTE WS-REF-SIGNED-VALUE =
+050200                 0 - WS-REF-VALUE-DIGITS(WS-REF-SUB)
+050300         ELSE
+050400             MOVE WS-REF-VALUE-DIGITS(WS-REF-SUB)
+050500                 TO WS-REF-SIGNED-VALUE
+050600         END-IF
+050700         MOVE WS-B-ITEM(WS-REF-M(WS-REF-SUB) + 1)
+050800             TO WS-COMPUTED-SIGNED-VALUE
+050900         COMPUTE WS-DIFF =
+051000             WS-COMPUTED-SIGNED-VALUE - WS-REF-SIGNED-VALUE
+051100         IF WS-DIFF < 0
+051200             COMPUTE WS-DIFF = 0 - WS-DIFF
+051300         END-IF
+051400         IF WS-DIFF > WS-TOLERANCE
+051500             SET WS-RECONCILE-FAILED TO TRUE
+051600             DISPLAY 'BERN0002E RECONCILIATION FAILED AT B('
+051700                 WS-REF-M(WS-REF-SUB) ') EXPECTED '
+051800                 WS-REF-SIGNED-VALUE ' GOT '
+051900                 WS-COMPUTED-SIGNED-VALUE
+052000         END-IF
+052100     END-IF.
+052200 3510-EXIT.
+052300     EXIT.
+052400
+052360******************************************************************
+052370*    3520 - ODD-M-IS-ZERO INVARIANT CHECK.  EVERY BERNOULLI NUMBER
+052380*    B(M) FOR ODD M >= 3 IS EXACTLY ZERO; THIS HOLDS REGARDLESS OF
+052390*    N, SO IT CATCHES A BAD RECURSION AT ANY M INSTEAD OF ONLY THE
+052395*    NINE LITERAL VALUES CHECKED BY 3510.
+052398******************************************************************
+052410 3520-CHECK-ODD-ZERO.
+052420     MOVE WS-B-ITEM(WS-M + 1) TO WS-COMPUTED-SIGNED-VALUE
+052430     IF WS-COMPUTED-SIGNED-VALUE < 0
+052440         COMPUTE WS-DIFF = 0 - WS-COMPUTED-SIGNED-VALUE
+052450     ELSE
+052460         MOVE WS-COMPUTED-SIGNED-VALUE TO WS-DIFF
+052470     END-IF
+052480     IF WS-DIFF > WS-TOLERANCE
+052485         SET WS-RECONCILE-FAILED TO TRUE
+052486         DISPLAY 'BERN0002E RECONCILIATION FAILED AT B('
+052487             WS-M ') EXPECTED 0000000000 GOT '
+052488             WS-COMPUTED-SIGNED-VALUE
+052489     END-IF.
+052490 3520-EXIT.
+052495     EXIT.
+052497
+052498******************************************************************
+052499*    3515 - EXACT-FRACTION COUNTERPART TO 3510.  SAME NINE
+052500*    REFERENCE M's, KEYED BY THE SAME WS-REF-SUB, BUT COMPARED
+052501*    EXACTLY AGAINST WS-FRAC-NUM/WS-FRAC-DEN INSTEAD OF WITHIN
+052502*    WS-TOLERANCE AGAINST WS-B-ITEM - THE FRACTION IS ALREADY
+052503*    REDUCED TO LOWEST TERMS BY 9000-COMPUTE-GCD SO AN EXACT
+052504*    EQUALITY TEST IS CORRECT, NOT JUST CONVENIENT.
+052505******************************************************************
+052506 3515-CHECK-FRACTION-REFERENCE.
+052507     IF WS-REF-M(WS-REF-SUB) <= WS-BUILD-LIMIT
+052508         IF WS-REF-SIGN(WS-REF-SUB) = '-'
+052509             COMPUTE WS-FRAC-EXPECTED-NUM =
+052510                 0 - WS-FREF-NUM-DIGITS(WS-REF-SUB)
+052511         ELSE
+052512             MOVE WS-FREF-NUM-DIGITS(WS-REF-SUB)
+052513                 TO WS-FRAC-EXPECTED-NUM
+052514         END-IF
+052515         MOVE WS-FREF-DEN-DIGITS(WS-REF-SUB)
+052516             TO WS-FRAC-EXPECTED-DEN
+052516         IF WS-FRAC-NUM(WS-REF-M(WS-REF-SUB) + 1)
+052517                 NOT = WS-FRAC-EXPECTED-NUM
+052518             OR WS-FRAC-DEN(WS-REF-M(WS-REF-SUB) + 1)
+052519                 NOT = WS-FRAC-EXPECTED-DEN
+052520             SET WS-RECONCILE-FAILED TO TRUE
+052521             DISPLAY 'BERN0002E RECONCILIATION FAILED AT B('
+052522                 WS-REF-M(WS-REF-SUB) ') EXPECTED '
+052523                 WS-FRAC-EXPECTED-NUM '/' WS-FRAC-EXPECTED-DEN
+052524                 ' GOT ' WS-FRAC-NUM(WS-REF-M(WS-REF-SUB) + 1)
+052525                 '/' WS-FRAC-DEN(WS-REF-M(WS-REF-SUB) + 1)
+052526         END-IF
+052527     END-IF.
+052528 3515-EXIT.
+052529     EXIT.
+052530
+052531******************************************************************
+052532*    3525 - EXACT-FRACTION COUNTERPART TO 3520.  EVERY B(M) FOR
+052533*    ODD M >= 3 MUST REDUCE TO A NUMERATOR OF EXACTLY ZERO.
+052534*    9000-COMPUTE-GCD ALWAYS LEAVES WS-FRAC-DEN AT 1 WHENEVER
+052534*    WS-FRAC-NUM IS ZERO, SO ONLY THE NUMERATOR NEEDS TESTING.
+052535******************************************************************
+052536 3525-CHECK-FRACTION-ODD-ZERO.
+052537     IF WS-FRAC-NUM(WS-M + 1) NOT = 0
+052538         SET WS-RECONCILE-FAILED TO TRUE
+052539         DISPLAY 'BERN0002E RECONCILIATION FAILED AT B(' WS-M
+052540             ') EXPECTED 0/1 GOT ' WS-FRAC-NUM(WS-M + 1)
+052541             '/' WS-FRAC-DEN(WS-M + 1)
+052542     END-IF.
+052543 3525-EXIT.
+052544     EXIT.
+052545
+052600******************************************************************
+052610*    3600/3610 - PUBLISH THE TABLE TO BERNOUT USING THE SHARED
+052620*    BERN-RECORD INTERFACE LAYOUT (AND TO BERNFRC USING
+052800*    BERN-FRAC-RECORD WHEN THE FRACTION SWITCH IS ON).
+052810*    BERN-N-CONTEXT/BFRC-N-CONTEXT ARE ONLY MEANINGFUL WHEN
+052820*    WS-RECORD-FROM-TABLE IS ON; A LOOKUP-DERIVED RECORD (SET
+052830*    BY 6200-COMPUTE-SINGLE-VALUE) STORES ZERO THERE INSTEAD OF
+052840*    WS-N, SINCE WS-N IS THE TARGET M, NOT A REAL TABLE ORDER,
+052850*    ON THAT PATH - BERN-SOURCE/BFRC-SOURCE IS THE FIELD A
+052860*    READER SHOULD ACTUALLY CHECK.
+052900******************************************************************
+053000 3600-WRITE-TABLE-OUTPUT.
+053050     SET WS-RECORD-FROM-TABLE TO TRUE
+053100     PERFORM 3610-WRITE-ONE-RECORD THRU 3610-EXIT
+053200         VARYING WS-M FROM 0 BY 1 UNTIL WS-M > WS-N.
+053300 3600-EXIT.
+053400     EXIT.
+053500
+053600 3610-WRITE-ONE-RECORD.
+053650     IF WS-RECORD-FROM-TABLE
+053660         MOVE WS-N TO BERN-N-CONTEXT
+053670     ELSE
+053680         MOVE 0 TO BERN-N-CONTEXT
+053690     END-IF
+053700     MOVE WS-M TO BERN-M
+053800     MOVE WS-RECORD-SOURCE-SW TO BERN-SOURCE
+053900     IF WS-B-ITEM(WS-M + 1) < 0
+054000         SET BERN-VALUE-NEGATIVE TO TRUE
+054100         COMPUTE BERN-VALUE = 0 - WS-B-ITEM(WS-M + 1)
+054200     ELSE
+054300         SET BERN-VALUE-POSITIVE TO TRUE
+054400         MOVE WS-B-ITEM(WS-M + 1) TO BERN-VALUE
+054500     END-IF
+054600     WRITE BERN-RECORD
+054650     IF WS-OUT-STATUS NOT = '00'
+054660         SET WS-RECONCILE-FAILED TO TRUE
+054670         DISPLAY 'BERN0011E OUTPUT WRITE FAILED AT M=' WS-M
+054680             ' STATUS=' WS-OUT-STATUS
+054690     END-IF
+054700     IF CC-FRACTION-REQUESTED
+054710         IF WS-RECORD-FROM-TABLE
+054720             MOVE WS-N TO BFRC-N-CONTEXT
+054730         ELSE
+054740             MOVE 0 TO BFRC-N-CONTEXT
+054750         END-IF
+054760         MOVE WS-RECORD-SOURCE-SW TO BFRC-SOURCE
+054900         MOVE WS-M TO BFRC-M
+055000         IF WS-FRAC-NUM(WS-M + 1) < 0
+055100             SET BFRC-VALUE-NEGATIVE TO TRUE
+055200             COMPUTE BFRC-NUMERATOR = 0 - WS-FRAC-NUM(WS-M + 1)
+055300         ELSE
+055400             SET BFRC-VALUE-POSITIVE TO TRUE
+055500             MOVE WS-FRAC-NUM(WS-M + 1) TO BFRC-NUMERATOR
+055600         END-IF
+055700         MOVE WS-FRAC-DEN(WS-M + 1) TO BFRC-DENOMINATOR
+055800         WRITE BERN-FRAC-RECORD
+055850         IF WS-FRAC-STATUS NOT = '00'
+055860             SET WS-RECONCILE-FAILED TO TRUE
+055870             DISPLAY 'BERN0011E FRACTION WRITE FAILED AT M=' WS-M
+055880                 ' STATUS=' WS-FRAC-STATUS
+055890         END-IF
+055900     END-IF.
+056000 3610-EXIT.
+056100     EXIT.
+056200
+056300******************************************************************
+056400*    3700/3710 - EXACT-FRACTION COMPANION TO 3110/3120 ABOVE.
+056500*    ACCUMULATES THE SAME RECURSIVE SUM AS RATIONAL ARITHMETIC,
+056600*    REDUCING BY THE GCD AFTER EVERY TERM SO THE NUMERATOR AND
+056700*    DENOMINATOR STAY AS SMALL AS THE VALUE ALLOWS.
+056800******************************************************************
+056900 3700-FINALIZE-FRACTION-ITEM.
+057000     COMPUTE WS-NEW-NUM = 0 - WS-SUM-NUM
+057100     COMPUTE WS-NEW-DEN = WS-SUM-DEN * (WS-M + 1)
+057200         ON SIZE ERROR
+057300             SET WS-RECONCILE-FAILED TO TRUE
+057350             DISPLAY 'BERN0010E FRACTION OVERFLOW FINALIZING B('
+057360                 WS-M ')'
+057400     END-COMPUTE
+057500     MOVE WS-NEW-NUM TO WS-GCD-A
+057600     MOVE WS-NEW-DEN TO WS-GCD-B
+057700     PERFORM 9000-COMPUTE-GCD THRU 9000-EXIT
+057800     COMPUTE WS-FRAC-NUM(WS-M + 1) = WS-NEW-NUM / WS-GCD-RESULT
+057900     COMPUTE WS-FRAC-DEN(WS-M + 1) = WS-NEW-DEN / WS-GCD-RESULT
+058000     IF WS-FRAC-DEN(WS-M + 1) < 0
+058100         COMPUTE WS-FRAC-DEN(WS-M + 1) = 0 - WS-FRAC-DEN(WS-M + 1)
+058200         COMPUTE WS-FRAC-NUM(WS-M + 1) = 0 - WS-FRAC-NUM(WS-M + 1)
+058300     END-IF.
+058400 3700-EXIT.
+058500     EXIT.
+058600
+058700 3710-ACCUMULATE-FRACTION-TERM.
+058800     COMPUTE WS-TERM-NUM = WS-R * WS-FRAC-NUM(WS-K + 1)
+058900         ON SIZE ERROR
+059000             SET WS-RECONCILE-FAILED TO TRUE
+059050             DISPLAY 'BERN0010E FRACTION OVERFLOW AT M=' WS-M
+059060                 ' K=' WS-K
+059100     END-COMPUTE
+059200     MOVE WS-FRAC-DEN(WS-K + 1) TO WS-TERM-DEN
+059300     COMPUTE WS-NEW-NUM =
+059400         (WS-SUM-NUM * WS-TERM-DEN) + (WS-TERM-NUM * WS-SUM-DEN)
+059500         ON SIZE ERROR
+059600             SET WS-RECONCILE-FAILED TO TRUE
+059650             DISPLAY 'BERN0010E FRACTION OVERFLOW AT M=' WS-M
+059660                 ' K=' WS-K
+059700     END-COMPUTE
+059800     COMPUTE WS-NEW-DEN = WS-SUM-DEN * WS-TERM-DEN
+059900         ON SIZE ERROR
+060000             SET WS-RECONCILE-FAILED TO TRUE
+060050             DISPLAY 'BERN0010E FRACTION OVERFLOW AT M=' WS-M
+060060                 ' K=' WS-K
+060100     END-COMPUTE
+060200     MOVE WS-NEW-NUM TO WS-GCD-A
+060300     MOVE WS-NEW-DEN TO WS-GCD-B
+060400     PERFORM 9000-COMPUTE-GCD THRU 9000-EXIT
+060500     COMPUTE WS-SUM-NUM = WS-NEW-NUM / WS-GCD-RESULT
+060600     COMPUTE WS-SUM-DEN = WS-NEW-DEN / WS-GCD-RESULT.
+060700 3710-EXIT.
+060800     EXIT.
+060900
+061000******************************************************************
+061100*    3900 - MARK THE CHECKPOINT COMPLETE FOR THIS N SO A RERUN
+061200*    OF THE SAME CONTROL CARD REUSES THE PUBLISHED VALUES.
+061300******************************************************************
+061400 3900-CHECKPOINT-COMPLETE.
+061500     MOVE WS-N TO CKPT-N
+061600     MOVE WS-N TO CKPT-LAST-M
+061700     PERFORM 3310-COPY-CKPT-ITEM THRU 3310-EXIT
+061800         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > (WS-N + 1)
+061900     OPEN OUTPUT CHECKPOINT-FILE
+062000     WRITE BERN-CHECKPOINT-RECORD
+062050     IF WS-CKPT-STATUS NOT = '00'
+062060         DISPLAY 'BERN0011E CHECKPOINT WRITE FAILED, STATUS='
+062070             WS-CKPT-STATUS
+062080     END-IF
+062100     CLOSE CHECKPOINT-FILE.
+062200 3900-EXIT.
+062300     EXIT.
+062400
+062500******************************************************************
+062600*    6000-LOOKUP-SINGLE - RETURN ONE B(M) WITHOUT REBUILDING THE
+062700*    WHOLE TABLE.  BERNOUT IS CHECKED FIRST; ONLY IF THE VALUE
+062800*    HAS NOT ALREADY BEEN PUBLISHED IS THE RECURSION RUN, AND
+062900*    THEN ONLY UP TO THE TARGET M RATHER THAN UP TO N.  WHEN THE
+062910*    CARD ALSO ASKS FOR THE FRACTION, BERNFRC MUST CARRY THE SAME
+062920*    M TOO OR THE ARCHIVE HIT IS NOT GOOD ENOUGH - 6100-SEARCH-
+062930*    ARCHIVE FALLS THROUGH TO THE RECURSION IN THAT CASE RATHER
+062940*    THAN SILENTLY RETURNING A DECIMAL-ONLY ANSWER.
+063000******************************************************************
+063100 6000-LOOKUP-SINGLE.
+063200     PERFORM 6100-SEARCH-ARCHIVE THRU 6100-EXIT
+063300     IF NOT WS-LOOKUP-FOUND
+063400         PERFORM 6200-COMPUTE-SINGLE-VALUE THRU 6200-EXIT
+063500     END-IF
+063600     IF WS-LOOKUP-FOUND
+063700         DISPLAY 'B(' CC-TARGET-M ') = ' WS-RESULT-VALUE
+063800     ELSE
+063900         DISPLAY 'BERN0009E UNABLE TO PRODUCE B('
+064000             CC-TARGET-M ')'
+064100         SET WS-RECONCILE-FAILED TO TRUE
+064200     END-IF.
+064300 6000-EXIT.
+064400     EXIT.
+064500
+064600 6100-SEARCH-ARCHIVE.
+064700     MOVE 'N' TO WS-ARCHIVE-EOF-SW
+064800     OPEN INPUT BERN-OUT-FILE
+064900     IF WS-OUT-STATUS = '00'
+065000         PERFORM 6110-SCAN-RECORD THRU 6110-EXIT
+065100             UNTIL WS-ARCHIVE-EOF OR WS-LOOKUP-FOUND
+065200         CLOSE BERN-OUT-FILE
+065300     END-IF
+065350     IF WS-LOOKUP-FOUND AND CC-FRACTION-REQUESTED
+065360         PERFORM 6120-SEARCH-FRACTION-ARCHIVE THRU 6120-EXIT
+065370     END-IF.
+065400 6100-EXIT.
+065500     EXIT.
+065600
+065700 6110-SCAN-RECORD.
+065800     READ BERN-OUT-FILE
+065900         AT END
+066000             SET WS-ARCHIVE-EOF TO TRUE
+066100         NOT AT END
+066200             IF BERN-M = CC-TARGET-M
+066300                 SET WS-LOOKUP-FOUND TO TRUE
+066400                 IF BERN-VALUE-NEGATIVE
+066500                     COMPUTE WS-RESULT-VALUE = 0 - BERN-VALUE
+066600                 ELSE
+066700                     MOVE BERN-VALUE TO WS-RESULT-VALUE
+066800                 END-IF
+066900             END-IF
+067000     END-READ.
+067100 6110-EXIT.
+067200     EXIT.
+067210
+067220******************************************************************
+067230*    6120/6130 - A DECIMAL ARCHIVE HIT IS NOT ENOUGH WHEN THE
+067240*    CARD ALSO WANTS THE FRACTION: BERNFRC IS SCANNED SEPARATELY
+067250*    FOR THE SAME M, AND IF IT IS NOT THERE (E.G. THE ARCHIVE
+067260*    ENTRY WAS WRITTEN BY AN EARLIER DECIMAL-ONLY CARD) THE
+067270*    ARCHIVE HIT IS WITHDRAWN SO 6000-LOOKUP-SINGLE FALLS BACK TO
+067280*    6200-COMPUTE-SINGLE-VALUE, WHICH DOES PRODUCE BOTH.
+067290******************************************************************
+067300 6120-SEARCH-FRACTION-ARCHIVE.
+067310     MOVE 'N' TO WS-ARCHIVE-EOF-SW
+067320     MOVE 'N' TO WS-FRAC-FOUND-SW
+067330     OPEN INPUT BERN-FRAC-FILE
+067340     IF WS-FRAC-STATUS = '00'
+067350         PERFORM 6130-SCAN-FRACTION-RECORD THRU 6130-EXIT
+067360             UNTIL WS-ARCHIVE-EOF OR WS-FRAC-FOUND
+067370         CLOSE BERN-FRAC-FILE
+067380     END-IF
+067390     IF NOT WS-FRAC-FOUND
+067400         MOVE 'N' TO WS-LOOKUP-FOUND-SW
+067410     END-IF.
+067420 6120-EXIT.
+067430     EXIT.
+067440
+067450 6130-SCAN-FRACTION-RECORD.
+067460     READ BERN-FRAC-FILE
+067470         AT END
+067480             SET WS-ARCHIVE-EOF TO TRUE
+067490         NOT AT END
+067500             IF BFRC-M = CC-TARGET-M
+067510                 SET WS-FRAC-FOUND TO TRUE
+067520             END-IF
+067530     END-READ.
+067540 6130-EXIT.
+067550     EXIT.
+067560
+067570******************************************************************
+067580*    6200-COMPUTE-SINGLE-VALUE - THE TARGET M WAS NOT ALREADY IN
+067590*    THE ARCHIVE, SO RUN THE RECURSION JUST FAR ENOUGH TO GET IT,
+067600*    RECONCILE THAT PARTIAL TABLE, AND APPEND THE ONE RECORD.  THE
+067610*    RECURSION IS THE SAME 3110-COMPUTE-B-ITEM USED BY A REAL TABLE
+067620*    BUILD, WHICH NORMALLY CHECKPOINTS ITSELF EVERY WS-CKPT-INTERVAL
+067630*    M's - WS-CKPT-ALLOWED-SW IS TURNED OFF HERE SO A SPOT LOOKUP
+067640*    NEVER OVERWRITES THE ONE SHARED CHECKPOINT SLOT WITH A PARTIAL
+067650*    TABLE THAT NO CONTROL CARD WILL EVER ASK TO RESUME.  WS-
+067660*    RECORD-FROM-LOOKUP IS SET FOR THE SAME REASON BERN-N-CONTEXT
+067670*    ON THE APPENDED RECORD DOES NOT MEAN "TABLE ORDER" HERE.
+067680******************************************************************
+067690 6200-COMPUTE-SINGLE-VALUE.
+067700     MOVE 'N' TO WS-CKPT-ALLOWED-SW
+067710     SET WS-RECORD-FROM-LOOKUP TO TRUE
+068000     IF CC-TARGET-M > WS-MAX-N
+068100         DISPLAY 'BERN0003E REQUESTED M ' CC-TARGET-M
+068200             ' EXCEEDS MAXIMUM ' WS-MAX-N
+068300     ELSE
+068400         MOVE CC-TARGET-M TO WS-N
+068500         MOVE CC-TARGET-M TO WS-BUILD-LIMIT
+068600         PERFORM 3100-OPEN-OUTPUT-FILES THRU 3100-EXIT
+068700         PERFORM 3200-PRECOMPUTE-BINOM THRU 3200-EXIT
+068800         MOVE 1 TO WS-B-ITEM(1)
+068900         IF CC-FRACTION-REQUESTED
+069000             MOVE 1 TO WS-FRAC-NUM(1)
+069100             MOVE 1 TO WS-FRAC-DEN(1)
+069200         END-IF
+069300         IF CC-TARGET-M > 0
+069400             PERFORM 3110-COMPUTE-B-ITEM THRU 3110-EXIT
+069450                 VARYING WS-M FROM 1 BY 1
+069500                 UNTIL WS-M > WS-BUILD-LIMIT
+069600         END-IF
+069700         PERFORM 3500-RECONCILE THRU 3500-EXIT
+069800         IF WS-RECONCILE-PASSED
+069900             MOVE WS-B-ITEM(CC-TARGET-M + 1) TO WS-RESULT-VALUE
+070000             SET WS-LOOKUP-FOUND TO TRUE
+070100             MOVE CC-TARGET-M TO WS-M
+070200             PERFORM 3610-WRITE-ONE-RECORD THRU 3610-EXIT
+070300         END-IF
+070400         PERFORM 3150-CLOSE-OUTPUT-FILES THRU 3150-EXIT
+070500     END-IF.
+070600 6200-EXIT.
+070700     EXIT.
+070800
+070900******************************************************************
+071000*    7000-WRITE-AUDIT-RECORD - APPEND ONE AUDIT LINE PER CONTROL
+071100*    CARD PROCESSED: OPERATOR, TIMESTAMP, N, MODE AND WHETHER
+071200*    RECONCILIATION PASSED.
+071300******************************************************************
+071400 7000-WRITE-AUDIT-RECORD.
+071500     ACCEPT WS-CUR-DATE FROM DATE YYYYMMDD
+071600     ACCEPT WS-CUR-TIME FROM TIME
+071700     MOVE WS-CUR-DATE TO AUD-RUN-DATE
+071800     MOVE WS-CUR-TIME TO AUD-RUN-TIME
+071900     MOVE CC-OPERATOR-ID TO AUD-OPERATOR-ID
+072000     MOVE CC-MODE TO AUD-MODE
+073000     MOVE CC-N TO AUD-N
+073100     MOVE CC-TARGET-M TO AUD-TARGET-M
+073200     IF WS-RECONCILE-PASSED
+073300         SET AUD-STATUS-PASS TO TRUE
+073400     ELSE
+073500         SET AUD-STATUS-FAIL TO TRUE
+073550         SET WS-JOB-HAD-FAILURE TO TRUE
+073600     END-IF
+073700     WRITE BERN-AUDIT-RECORD
+073750     IF WS-AUDIT-STATUS NOT = '00'
+073760         DISPLAY 'BERN0011E AUDIT WRITE FAILED, STATUS='
+073770             WS-AUDIT-STATUS
+073780     END-IF.
+073800 7000-EXIT.
+073900     EXIT.
+074000
+074100******************************************************************
+074200*    8000-TERMINATE
+074300******************************************************************
+074400 8000-TERMINATE.
+074500     CLOSE PARM-FILE
+074550     IF WS-JOB-HAD-FAILURE
+074560         MOVE 4 TO RETURN-CODE
+074570     END-IF
+074600     CLOSE AUDIT-FILE.
+074700 8000-EXIT.
+074800     EXIT.
+074900
+075000******************************************************************
+075100*    9000/9010 - EUCLIDEAN GCD OF WS-GCD-A AND WS-GCD-B, USED BY
+075200*    THE EXACT-FRACTION ARITHMETIC ABOVE TO KEEP NUMERATOR AND
+075300*    DENOMINATOR REDUCED.  RESULT IS ALWAYS >= 1.
+075400******************************************************************
+075500 9000-COMPUTE-GCD.
+075600     IF WS-GCD-A < 0
+075700         COMPUTE WS-GCD-X = 0 - WS-GCD-A
+075800     ELSE
+075900         MOVE WS-GCD-A TO WS-GCD-X
+076000     END-IF
+076100     IF WS-GCD-B < 0
+076200         COMPUTE WS-GCD-Y = 0 - WS-GCD-B
+076300     ELSE
+076400         MOVE WS-GCD-B TO WS-GCD-Y
+076500     END-IF
+076600     IF WS-GCD-X = 0 AND WS-GCD-Y = 0
+076700         MOVE 1 TO WS-GCD-RESULT
+076800     ELSE
+076900         PERFORM 9010-GCD-STEP THRU 9010-EXIT UNTIL WS-GCD-Y = 0
+077000         MOVE WS-GCD-X TO WS-GCD-RESULT
+077100         IF WS-GCD-RESULT = 0
+077200             MOVE 1 TO WS-GCD-RESULT
+077300         END-IF
+077400     END-IF.
+077500 9000-EXIT.
+077600     EXIT.
+077700
+077800 9010-GCD-STEP.
+077850     DIVIDE WS-GCD-X BY WS-GCD-Y
+077880         GIVING WS-GCD-Q REMAINDER WS-GCD-R
+078000     MOVE WS-GCD-Y TO WS-GCD-X
+078100     MOVE WS-GCD-R TO WS-GCD-Y.
+078200 9010-EXIT.
+078300     EXIT.
